@@ -0,0 +1,88 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALC-FOLHA.
+000300 AUTHOR. DANILO FROES.
+000400 INSTALLATION. FOLHA DE PAGAMENTO.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PROGRAMA......: CALC-FOLHA
+000900*    DESCRICAO.....: CALCULA O DESCONTO (INSS/IRRF SIMPLIFICADO)
+001000*                    E O SALARIO LIQUIDO A PARTIR DO SALARIO
+001100*                    BRUTO DE UM FUNCIONARIO. CHAMADO POR
+001200*                    RELATORIO-FUNCIONARIO PARA CADA REGISTRO.
+001300*------------------------------------------------------------
+001400*    HISTORICO DE ALTERACOES
+001500*    DATA       AUTOR   DESCRICAO
+001600*    08/08/2026 DF      VERSAO INICIAL DO PROGRAMA.
+001610*    09/08/2026 DF      AS FAIXAS E OS LIMITES DE DESCONTO SAO
+001620*                       VALORES EM REAIS (INSS/IRRF), E NAO FAZIA
+001630*                       SENTIDO COMPARAR UM SALARIO BRUTO EM DOLAR
+001640*                       CONTRA ESSES LIMITES. NA AUSENCIA DE UMA
+001650*                       TAXA DE CAMBIO NO SISTEMA PARA CONVERTER O
+001660*                       DOLAR EM REAIS ANTES DE ENQUADRAR NA FAIXA,
+001670*                       1000-CALCULA-DESCONTO PASSA A APLICAR A
+001680*                       MENOR ALIQUOTA (WS-PERC-FAIXA-1) DE FORMA
+001690*                       FIXA A QUALQUER SALARIO EM DOLAR, EM VEZ
+001691*                       DE ENQUADRA-LO NAS FAIXAS PROGRESSIVAS.
+001700******************************************************************
+001800
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SPECIAL-NAMES.
+002200     DECIMAL-POINT IS COMMA.
+002300
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600
+002700 01  WS-FAIXAS-DESCONTO.
+002800     05  WS-PERC-FAIXA-1         PIC V999 VALUE 0,075.
+002900     05  WS-PERC-FAIXA-2         PIC V999 VALUE 0,090.
+003000     05  WS-PERC-FAIXA-3         PIC V999 VALUE 0,120.
+003100     05  WS-PERC-FAIXA-4         PIC V999 VALUE 0,140.
+003200     05  WS-LIMITE-FAIXA-1       PIC 9(5)V99 VALUE 01302,00.
+003300     05  WS-LIMITE-FAIXA-2       PIC 9(5)V99 VALUE 02571,29.
+003400     05  WS-LIMITE-FAIXA-3       PIC 9(5)V99 VALUE 03856,94.
+003500     05  WS-LIMITE-FAIXA-4       PIC 9(5)V99 VALUE 07507,49.
+003600
+003700 LINKAGE SECTION.
+003800     COPY FOLHAREC.
+003900
+004000 PROCEDURE DIVISION USING FOLHA-CALCULO.
+004100
+004200 0000-MAINLINE.
+004300     PERFORM 1000-CALCULA-DESCONTO
+004400         THRU 1000-CALCULA-DESCONTO-EXIT.
+004500     PERFORM 2000-CALCULA-LIQUIDO THRU 2000-CALCULA-LIQUIDO-EXIT.
+004600     GOBACK.
+004700
+004800 1000-CALCULA-DESCONTO.
+004810     IF FOLHA-MOEDA-DOLAR
+004820         COMPUTE FOLHA-SALARIO-DESCONTO ROUNDED =
+004830             FOLHA-SALARIO-BRUTO * WS-PERC-FAIXA-1
+004840         GO TO 1000-CALCULA-DESCONTO-EXIT
+004850     END-IF.
+004900     EVALUATE TRUE
+005000         WHEN FOLHA-SALARIO-BRUTO <= WS-LIMITE-FAIXA-1
+005100             COMPUTE FOLHA-SALARIO-DESCONTO ROUNDED =
+005200                 FOLHA-SALARIO-BRUTO * WS-PERC-FAIXA-1
+005300         WHEN FOLHA-SALARIO-BRUTO <= WS-LIMITE-FAIXA-2
+005400             COMPUTE FOLHA-SALARIO-DESCONTO ROUNDED =
+005500                 FOLHA-SALARIO-BRUTO * WS-PERC-FAIXA-2
+005600         WHEN FOLHA-SALARIO-BRUTO <= WS-LIMITE-FAIXA-3
+005700             COMPUTE FOLHA-SALARIO-DESCONTO ROUNDED =
+005800                 FOLHA-SALARIO-BRUTO * WS-PERC-FAIXA-3
+005900         WHEN FOLHA-SALARIO-BRUTO <= WS-LIMITE-FAIXA-4
+006000             COMPUTE FOLHA-SALARIO-DESCONTO ROUNDED =
+006100                 FOLHA-SALARIO-BRUTO * WS-PERC-FAIXA-4
+006200         WHEN OTHER
+006300             COMPUTE FOLHA-SALARIO-DESCONTO ROUNDED =
+006400                 FOLHA-SALARIO-BRUTO * WS-PERC-FAIXA-4
+006500     END-EVALUATE.
+006600 1000-CALCULA-DESCONTO-EXIT.
+006700     EXIT.
+006800
+006900 2000-CALCULA-LIQUIDO.
+007000     COMPUTE FOLHA-SALARIO-LIQUIDO ROUNDED =
+007100         FOLHA-SALARIO-BRUTO - FOLHA-SALARIO-DESCONTO.
+007200 2000-CALCULA-LIQUIDO-EXIT.
+007300     EXIT.
