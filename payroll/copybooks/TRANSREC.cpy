@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK.....: TRANSREC.CPY
+      *    DESCRICAO.....: LAYOUT DA TRANSACAO DE MANUTENCAO DO CADASTRO
+      *                    DE FUNCIONARIOS (ATUALIZACAO DE CARGO E
+      *                    SALARIO POR FUNC-ID), APLICADA PELO PROGRAMA
+      *                    MANUTFUN CONTRA O ARQUIVO MESTRE FUNCIONARIOS.
+      *    USADO POR.....: MANUTFUN
+      *------------------------------------------------------------
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR   DESCRICAO
+      *    08/08/2026 DF      VERSAO INICIAL DO LAYOUT DE TRANSACAO
+      *    09/08/2026 DF      DOCUMENTADA A CONVENCAO DE CAMPO EM BRANCO/
+      *                       ZERO PARA "SEM ALTERACAO NESTE CAMPO", QUE
+      *                       PERMITE TRANSACOES SEPARADAS DE CARGO E DE
+      *                       SALARIO PARA O MESMO FUNC-ID NO MESMO LOTE.
+      ******************************************************************
+       01  TRANS-REGISTRO.
+           05  TRANS-FUNC-ID           PIC 9(04).
+           05  TRANS-CARGO-NOVO        PIC X(40).
+      *        SPACE = NAO ALTERAR O CARGO NESTA TRANSACAO.
+           05  TRANS-SALARIO-NOVO      PIC 9(5)V99.
+      *        ZERO  = NAO ALTERAR O SALARIO NESTA TRANSACAO.
+           05  FILLER                  PIC X(08).
