@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    COPYBOOK.....: FOLHAREC.CPY
+      *    DESCRICAO.....: AREA DE INTERFACE ENTRE RELFUNC E O
+      *                    SUBPROGRAMA CALC-FOLHA (BRUTO/DESCONTO/
+      *                    LIQUIDO DO FUNCIONARIO).
+      *    USADO POR.....: RELFUNC, CALCFOLH
+      *------------------------------------------------------------
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR   DESCRICAO
+      *    08/08/2026 DF      VERSAO INICIAL DO LAYOUT DE INTERFACE
+      *    09/08/2026 DF      INCLUIDA A MOEDA DO FUNCIONARIO (FOLHA-MOEDA),
+      *                       PARA QUE O CALCULO DO DESCONTO POSSA LEVAR EM
+      *                       CONTA QUE AS FAIXAS DE INSS/IRRF SAO EXPRESSAS
+      *                       EM REAIS E NAO SE APLICAM A UM SALARIO EM
+      *                       DOLAR.
+      ******************************************************************
+       01  FOLHA-CALCULO.
+           05  FOLHA-SALARIO-BRUTO      PIC 9(5)V99.
+           05  FOLHA-SALARIO-DESCONTO   PIC 9(5)V99.
+           05  FOLHA-SALARIO-LIQUIDO    PIC 9(5)V99.
+           05  FOLHA-MOEDA              PIC X(01).
+               88  FOLHA-MOEDA-REAL     VALUE "R".
+               88  FOLHA-MOEDA-DOLAR    VALUE "U".
