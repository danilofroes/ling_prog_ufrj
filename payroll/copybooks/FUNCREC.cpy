@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    COPYBOOK.....: FUNCREC.CPY
+      *    DESCRICAO.....: LAYOUT DO REGISTRO MESTRE DE FUNCIONARIOS
+      *    USADO POR.....: RELFUNC, MANUTFUN
+      *------------------------------------------------------------
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR   DESCRICAO
+      *    08/08/2026 DF      VERSAO INICIAL DO LAYOUT MESTRE
+      ******************************************************************
+       01  FUNC-REGISTRO.
+           05  FUNC-ID                 PIC 9(04).
+           05  FUNC-NOME               PIC X(40).
+           05  FUNC-CARGO              PIC X(40).
+           05  FUNC-SALARIO            PIC 9(5)V99.
+           05  FUNC-MOEDA              PIC X(01).
+               88  FUNC-MOEDA-REAL     VALUE "R".
+               88  FUNC-MOEDA-DOLAR    VALUE "U".
+           05  FILLER                  PIC X(08).
