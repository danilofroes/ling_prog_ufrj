@@ -0,0 +1,895 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RELATORIO-FUNCIONARIO.
+000300 AUTHOR. DANILO FROES.
+000400 INSTALLATION. FOLHA DE PAGAMENTO.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PROGRAMA......: RELATORIO-FUNCIONARIO
+000900*    DESCRICAO.....: EMITE O RELATORIO DE DADOS DOS FUNCIONARIOS
+001000*                    A PARTIR DO ARQUIVO MESTRE FUNCIONARIOS.
+001100*------------------------------------------------------------
+001200*    HISTORICO DE ALTERACOES
+001300*    DATA       AUTOR   DESCRICAO
+001400*    08/08/2026 DF      LE O ARQUIVO MESTRE FUNCIONARIOS EM VEZ
+001500*                       DE UM UNICO REGISTRO COMPILADO NO FONTE.
+001600*    08/08/2026 DF      RELATORIO PASSA A SER IMPRESSO EM ARQUIVO
+001700*                       DE SAIDA (132 COLUNAS), COM CABECALHO
+001800*                       REPETIDO, QUEBRA DE PAGINA E TOTAL GERAL
+001900*                       DO SALARIO NO FIM DO RELATORIO.
+002000*    08/08/2026 DF      REGISTROS COM ID, NOME, CARGO OU SALARIO
+002100*                       INVALIDOS PASSAM A SER DESVIADOS PARA O
+002200*                       ARQUIVO EXCECOES COM O MOTIVO DA REJEICAO,
+002300*                       EM VEZ DE SEREM IMPRESSOS NO RELATORIO.
+002400*    08/08/2026 DF      FUNCIONARIOS COM FUNC-MOEDA = "U" (COLAB-
+002500*                       ORADORES PAGOS EM DOLAR) PASSAM A TER
+002600*                       SALARIO, DESCONTO E LIQUIDO IMPRESSOS NO
+002700*                       FORMATO US$ (PONTO DECIMAL, VIRGULA DE
+002800*                       MILHAR). O TOTAL GERAL CONTINUA EXPRESSO
+002900*                       EM REAIS, POIS NAO HA TAXA DE CONVERSAO.
+003000*    08/08/2026 DF      O ARQUIVO MESTRE PASSA A SER ORDENADO POR
+003100*                       CARGO (ASCENDENTE) E, DENTRO DO CARGO,
+003200*                       POR SALARIO (DESCENDENTE) ANTES DA
+003300*                       IMPRESSAO DO RELATORIO.
+003400*    08/08/2026 DF      PASSA A GRAVAR UM CHECKPOINT A CADA CINCO
+003500*                       REGISTROS PROCESSADOS. SE A EXECUCAO FOR
+003600*                       INTERROMPIDA, A PROXIMA CHAMADA DETECTA O
+003700*                       CHECKPOINT E RETOMA O PROCESSAMENTO SEM
+003800*                       REPETIR O TRABALHO JA FEITO.
+003900*    08/08/2026 DF      PASSA A GERAR UM ARQUIVO DE REMESSA PARA O
+004000*                       BANCO (LEIAUTE CNAB) COM UM REGISTRO POR
+004100*                       FUNCIONARIO VALIDO, CONTENDO FUNC-ID,
+004200*                       FUNC-NOME E O SALARIO LIQUIDO CALCULADO,
+004300*                       PARA O CREDITO EM CONTA SER FEITO DIRETO
+004400*                       PELO BANCO.
+004500*    08/08/2026 DF      PASSA A GRAVAR UMA LINHA NO ARQUIVO DE
+004600*                       AUDITORIA A CADA EXECUCAO, COM DATA, HORA,
+004700*                       OPERADOR, QUANTIDADE DE FUNCIONARIOS E O
+004800*                       TOTAL DE SALARIOS DO RELATORIO GERADO.
+004810*    09/08/2026 DF      CORRIGIDA A EDICAO DO SALARIO EM DOLAR: UM
+004820*                       GRUPO DE MILHAR DE UM SO DIGITO (1.000 A
+004830*                       9.999) GRAVAVA UM ESPACO ESPURIO ANTES DO
+004840*                       VALOR (EX.: "US$  9,500.00"). O CHECKPOINT
+004850*                       PASSA TAMBEM A GRAVAR E RESTAURAR A PAGINA
+004860*                       E A LINHA DE IMPRESSAO CORRENTES, PARA QUE
+004870*                       UM REINICIO NAO REPITA O CABECALHO DA
+004880*                       PRIMEIRA PAGINA NEM REINICIE A NUMERACAO.
+004881*    09/08/2026 DF      O CHECKPOINT PASSA A SER GRAVADO A CADA
+004882*                       REGISTRO PROCESSADO, E NAO MAIS A CADA
+004883*                       CINCO. COM O INTERVALO DE CINCO, UM
+004884*                       REINICIO REABRIA RELATORIO, EXCECOES E
+004885*                       ARQUIVO-BANCO EM EXTEND E OS REGISTROS JA
+004886*                       GRAVADOS NESSES ARQUIVOS ENTRE O ULTIMO
+004887*                       CHECKPOINT E A PARADA ERAM REPETIDOS, POIS
+004888*                       SO O CONTADOR DO CHECKPOINT RETROCEDIA, NAO
+004889*                       A POSICAO DESSES ARQUIVOS DE SAIDA; COMO O
+004890*                       COBOL PADRAO NAO PERMITE REPOSICIONAR OU
+004891*                       TRUNCAR UM ARQUIVO LINE SEQUENTIAL JA
+004892*                       GRAVADO, A SAIDA FOI GRAVAR O CHECKPOINT EM
+004893*                       SINCRONIA COM CADA REGISTRO DE SAIDA, DE
+004894*                       MODO QUE ELE NUNCA FIQUE A FRENTE DO QUE JA
+004895*                       FOI EFETIVAMENTE GRAVADO NOS ARQUIVOS.
+004896*                       CORRIGIDA TAMBEM A MESMA FALHA DE ESPACO
+004897*                       ESPURIO NA EDICAO DO SALARIO EM DOLAR, DESTA
+004898*                       VEZ NA CENTENA (RAMO DE MILHAR ZERO).
+004901*    09/08/2026 DF      O CABECALHO DA COLUNA ID PASSA A TER A
+004902*                       MESMA LARGURA DO CAMPO ID DO DETALHE, PARA
+004903*                       QUE OS CABECALHOS FIQUEM ALINHADOS COM AS
+004904*                       COLUNAS DE DADOS. O VALOR EM DOLAR PASSA A
+004905*                       SER MONTADO JA ALINHADO A DIREITA NO CAMPO
+004906*                       DE 13 POSICOES, COMO O VALOR EM REAIS, EM
+004907*                       VEZ DE FICAR ALINHADO A ESQUERDA NA
+004908*                       COLUNA. O CALCULO DO DESCONTO (CHAMADA A
+004909*                       CALC-FOLHA) PASSA A INFORMAR A MOEDA DO
+004910*                       FUNCIONARIO, JA QUE AS FAIXAS DE DESCONTO
+004911*                       SAO EXPRESSAS EM REAIS E NAO PODEM SER
+004912*                       APLICADAS AO VALOR BRUTO DE UM SALARIO EM
+004913*                       DOLAR. O TOTAL GERAL IMPRESSO, O TOTAL DO
+004914*                       ARQUIVO DE REMESSA BANCARIA E A LINHA DE
+004915*                       AUDITORIA PASSAM A SEPARAR OS SUBTOTAIS EM
+004916*                       REAIS E EM DOLAR EM VEZ DE SOMAR OS DOIS
+004917*                       SEM CONVERSAO SOB UM UNICO ROTULO "R$".
+004918******************************************************************
+005000
+005100 ENVIRONMENT DIVISION.
+005200 CONFIGURATION SECTION.
+005300 SPECIAL-NAMES.
+005400     DECIMAL-POINT IS COMMA.
+005500
+005600 INPUT-OUTPUT SECTION.
+005700 FILE-CONTROL.
+005800     SELECT FUNCIONARIOS ASSIGN TO "FUNCIONARIOS"
+005900         ORGANIZATION IS SEQUENTIAL.
+006000
+006100     SELECT FUNCIONARIOS-ORDENADO ASSIGN TO "FUNCORD"
+006200         ORGANIZATION IS SEQUENTIAL.
+006300
+006400     SELECT WORK-ORDENACAO ASSIGN TO "SORTWK".
+006500
+006600     SELECT CHECKPOINT ASSIGN TO "CHECKPOINT"
+006700         ORGANIZATION IS SEQUENTIAL
+006800         FILE STATUS IS WS-STATUS-CHECKPOINT.
+006900
+007000     SELECT RELATORIO ASSIGN TO "RELATORIO"
+007100         ORGANIZATION IS LINE SEQUENTIAL.
+007200
+007300     SELECT EXCECOES ASSIGN TO "EXCECOES"
+007400         ORGANIZATION IS LINE SEQUENTIAL.
+007500
+007600     SELECT ARQUIVO-BANCO ASSIGN TO "BANCO"
+007700         ORGANIZATION IS SEQUENTIAL.
+007800
+007900     SELECT AUDITORIA ASSIGN TO "AUDITORIA"
+008000         ORGANIZATION IS LINE SEQUENTIAL
+008100         FILE STATUS IS WS-STATUS-AUDITORIA.
+008200
+008300 DATA DIVISION.
+008400 FILE SECTION.
+008500 FD  FUNCIONARIOS
+008600     LABEL RECORDS ARE STANDARD
+008700     RECORDING MODE IS F.
+008800     COPY FUNCREC
+008900         REPLACING ==FUNC-REGISTRO== BY ==FUNCIONARIOS-REGISTRO==.
+009000
+009100 FD  FUNCIONARIOS-ORDENADO
+009200     LABEL RECORDS ARE STANDARD
+009300     RECORDING MODE IS F.
+009400     COPY FUNCREC
+009500         REPLACING ==FUNC-REGISTRO== BY ==ORDENADO-REGISTRO==.
+009600
+009700 SD  WORK-ORDENACAO.
+009800     COPY FUNCREC
+009900         REPLACING ==FUNC-REGISTRO== BY ==ORDENACAO-REGISTRO==.
+010000
+010100 FD  CHECKPOINT
+010200     LABEL RECORDS ARE STANDARD.
+010300 01  CHECKPOINT-REGISTRO.
+010400     05  CHECK-QTD-PROCESSADOS   PIC 9(05).
+010500     05  CHECK-QTD-EXCECOES      PIC 9(05).
+010510     05  CHECK-TOTAL-GERAL-BRL   PIC 9(7)V99.
+010520     05  CHECK-TOTAL-GERAL-USD   PIC 9(7)V99.
+010530     05  CHECK-TOTAL-LIQUIDO-BRL PIC 9(7)V99.
+010540     05  CHECK-TOTAL-LIQUIDO-USD PIC 9(7)V99.
+010800     05  CHECK-ULTIMO-ID         PIC 9(04).
+010850     05  CHECK-NUM-PAGINA        PIC 9(03).
+010870     05  CHECK-LINHAS-PAGINA     PIC 9(03).
+010900     05  FILLER                  PIC X(02).
+011000
+011100 FD  RELATORIO
+011200     LABEL RECORDS ARE STANDARD.
+011300 01  RELATORIO-LINHA                PIC X(132).
+011400
+011500 FD  EXCECOES
+011600     LABEL RECORDS ARE STANDARD.
+011700 01  EXCECAO-LINHA                   PIC X(132).
+011800
+011900******************************************************************
+012000*    ARQUIVO DE REMESSA BANCARIA (LEIAUTE CNAB) PARA CREDITO EM
+012100*    CONTA DO SALARIO LIQUIDO. TRES VISOES DO MESMO REGISTRO DE
+012200*    100 POSICOES: CABECALHO (TIPO "0"), DETALHE (TIPO "1", UM
+012300*    POR FUNCIONARIO VALIDO) E TRAILER (TIPO "9", COM O TOTAL).
+012400******************************************************************
+012500 FD  ARQUIVO-BANCO
+012600     LABEL RECORDS ARE STANDARD
+012700     RECORDING MODE IS F.
+012800 01  CNAB-REGISTRO.
+012900     05  CNAB-TIPO-REGISTRO      PIC X(01).
+013000     05  CNAB-DET-FUNC-ID        PIC 9(04).
+013100     05  CNAB-DET-FUNC-NOME      PIC X(40).
+013200     05  CNAB-DET-VALOR-LIQUIDO  PIC 9(13).
+013300     05  FILLER                  PIC X(42).
+013400 01  CNAB-CABECALHO REDEFINES CNAB-REGISTRO.
+013500     05  CNAB-CAB-TIPO-REGISTRO  PIC X(01).
+013600     05  CNAB-CAB-CODIGO-BANCO   PIC X(03).
+013700     05  CNAB-CAB-NOME-EMPRESA   PIC X(30).
+013800     05  CNAB-CAB-DATA-GERACAO   PIC 9(06).
+013900     05  FILLER                  PIC X(60).
+014000 01  CNAB-TRAILER REDEFINES CNAB-REGISTRO.
+014100     05  CNAB-TRL-TIPO-REGISTRO      PIC X(01).
+014200     05  CNAB-TRL-QTD-REGISTROS      PIC 9(06).
+014250     05  CNAB-TRL-VALOR-TOTAL-BRL    PIC 9(13).
+014270     05  CNAB-TRL-VALOR-TOTAL-USD    PIC 9(13).
+014400     05  FILLER                      PIC X(67).
+014500
+014600 FD  AUDITORIA
+014700     LABEL RECORDS ARE STANDARD.
+014800 01  AUDITORIA-LINHA                 PIC X(132).
+014900
+015000 WORKING-STORAGE SECTION.
+015100
+015200     COPY FUNCREC
+015300         REPLACING ==FUNC-REGISTRO== BY ==WS-FUNCIONARIO==.
+015400
+015500 01  WS-SWITCHES.
+015600     05  WS-FIM-ARQUIVO          PIC X(01) VALUE "N".
+015700         88  FIM-ARQUIVO             VALUE "S".
+015800     05  WS-REGISTRO-VALIDO      PIC X(01) VALUE "S".
+015900         88  REGISTRO-VALIDO         VALUE "S".
+016000         88  REGISTRO-INVALIDO       VALUE "N".
+016100     05  WS-REINICIO             PIC X(01) VALUE "N".
+016200         88  HOUVE-REINICIO          VALUE "S".
+016300
+016400 01  WS-STATUS-CHECKPOINT       PIC X(02) VALUE SPACE.
+016500     88  CHECKPOINT-OK              VALUE "00".
+016600
+016700 01  WS-STATUS-AUDITORIA        PIC X(02) VALUE SPACE.
+016800     88  AUDITORIA-OK               VALUE "00".
+016900
+017000 01  WS-CONTADORES.
+017100     05  WS-LINHAS-PAGINA        PIC 9(03) COMP VALUE ZERO.
+017200     05  WS-MAX-LINHAS-PAGINA    PIC 9(03) COMP VALUE 10.
+017300     05  WS-NUM-PAGINA           PIC 9(03) COMP VALUE ZERO.
+017400     05  WS-CONTADOR-FUNCIONARIOS
+017500                                 PIC 9(05) COMP VALUE ZERO.
+017600     05  WS-CONTADOR-EXCECOES    PIC 9(05) COMP VALUE ZERO.
+017700     05  WS-TOTAL-GERAL-BRL      PIC 9(7)V99 VALUE ZERO.
+017710     05  WS-TOTAL-GERAL-USD      PIC 9(7)V99 VALUE ZERO.
+017720     05  WS-TOTAL-LIQUIDO-BRL    PIC 9(7)V99 VALUE ZERO.
+017730     05  WS-TOTAL-LIQUIDO-USD    PIC 9(7)V99 VALUE ZERO.
+017900     05  WS-SALARIO-MINIMO       PIC 9(5)V99 VALUE 00100,00.
+018000     05  WS-SALARIO-MAXIMO       PIC 9(5)V99 VALUE 50000,00.
+018300     05  WS-CONTADOR-SALTO       PIC 9(05) COMP VALUE ZERO.
+018400
+018500 01  WS-VALOR-REAL-FORMATADO.
+018600     05  FILLER                  PIC X(3) VALUE "R$ ".
+018700     05  WS-VALOR-REAL-EDITADO   PIC ZZZ.ZZ9,99.
+018800
+018900 01  WS-TOTAL-FORMATADO.
+019000     05  FILLER                  PIC X(3) VALUE "R$ ".
+019100     05  WS-TOTAL-EDITADO        PIC ZZZ.ZZZ.ZZ9,99.
+019200
+019300 01  WS-AREA-FORMATACAO.
+019400     05  WS-VALOR-A-FORMATAR     PIC 9(5)V99.
+019500     05  WS-VALOR-FORMATADO      PIC X(13).
+019510     05  WS-VALOR-DOLAR-BRUTO    PIC X(13).
+019520     05  WS-PONTEIRO-DOLAR       PIC 9(02) COMP.
+019530     05  WS-TAMANHO-DOLAR        PIC 9(02) COMP.
+019540     05  WS-INICIO-DOLAR         PIC 9(02) COMP.
+019600
+019700 01  WS-VALOR-DOLAR-DECOMPOSTO.
+019800     05  WS-DOLAR-MILHAR         PIC 9(02).
+019900     05  WS-DOLAR-CENTENA        PIC 9(03).
+020000     05  WS-DOLAR-CENTAVOS       PIC 9(02).
+020100
+020200 01  WS-VALOR-DOLAR-EDITADO.
+020300     05  WS-DOLAR-MILHAR-EDITADO  PIC Z9.
+020400     05  WS-DOLAR-CENTENA-EDITADO PIC ZZ9.
+020410
+020420******************************************************************
+020430*    AREA DE FORMATACAO DO TOTAL EM DOLAR (WS-TOTAL-GERAL-USD /
+020440*    WS-TOTAL-LIQUIDO-USD), QUE TEM UMA CASA A MAIS QUE O VALOR DE
+020450*    UM UNICO FUNCIONARIO (ATE 7 DIGITOS INTEIROS), POR ISSO USA
+020460*    SEU PROPRIO GRUPO DECOMPOSTO COM A FAIXA DE MILHAO.
+020470******************************************************************
+020480 01  WS-AREA-FORMATACAO-TOTAL-USD.
+020490     05  WS-VALOR-TOTAL-A-FORMATAR PIC 9(7)V99.
+020500     05  WS-TOTAL-DOLAR-BRUTO      PIC X(17).
+020510     05  WS-PONTEIRO-TOTAL-DOLAR   PIC 9(02) COMP.
+020520     05  WS-TAMANHO-TOTAL-DOLAR    PIC 9(02) COMP.
+020530     05  WS-INICIO-TOTAL-DOLAR     PIC 9(02) COMP.
+020540
+020550 01  WS-TOTAL-FORMATADO-USD          PIC X(17).
+020560
+020570 01  WS-TOTAL-DOLAR-DECOMPOSTO.
+020580     05  WS-TOTAL-DOLAR-MILHAO   PIC 9(01).
+020590     05  WS-TOTAL-DOLAR-MILHAR   PIC 9(03).
+020600     05  WS-TOTAL-DOLAR-CENTENA  PIC 9(03).
+020610     05  WS-TOTAL-DOLAR-CENTAVOS PIC 9(02).
+020620
+020630 01  WS-TOTAL-DOLAR-EDITADO.
+020640     05  WS-TOTAL-DOLAR-MILHAO-EDITADO  PIC Z.
+020650     05  WS-TOTAL-DOLAR-MILHAR-EDITADO  PIC ZZ9.
+020660     05  WS-TOTAL-DOLAR-CENTENA-EDITADO PIC ZZ9.
+020670
+020680     COPY FOLHAREC.
+020700
+020800 01  WS-LINHA-QUEBRA-PAGINA.
+020900     05  FILLER                  PIC X(132) VALUE SPACE.
+021000
+021100 01  WS-CABECALHO-1.
+021200     05  FILLER                  PIC X(10) VALUE SPACE.
+021300     05  FILLER                  PIC X(50) VALUE
+021400         "RELATORIO DE DADOS DO FUNCIONARIO".
+021500     05  FILLER                  PIC X(08) VALUE "PAGINA: ".
+021600     05  WS-CAB-PAGINA           PIC ZZ9.
+021700     05  FILLER                  PIC X(61) VALUE SPACE.
+021800
+021900 01  WS-CABECALHO-2.
+022000     05  FILLER                  PIC X(04) VALUE "ID".
+022100     05  FILLER                  PIC X(01) VALUE SPACE.
+022200     05  FILLER                  PIC X(40) VALUE "NOME".
+022300     05  FILLER                  PIC X(01) VALUE SPACE.
+022400     05  FILLER                  PIC X(40) VALUE "CARGO".
+022500     05  FILLER                  PIC X(01) VALUE SPACE.
+022600     05  FILLER                  PIC X(13) VALUE "SALARIO".
+022700     05  FILLER                  PIC X(01) VALUE SPACE.
+022800     05  FILLER                  PIC X(13) VALUE "DESCONTO".
+022900     05  FILLER                  PIC X(01) VALUE SPACE.
+023000     05  FILLER                  PIC X(13) VALUE "LIQUIDO".
+023100     05  FILLER                  PIC X(04) VALUE SPACE.
+023200
+023300 01  WS-LINHA-DETALHE.
+023400     05  WS-DET-ID               PIC Z(3)9.
+023500     05  FILLER                  PIC X(01) VALUE SPACE.
+023600     05  WS-DET-NOME             PIC X(40).
+023700     05  FILLER                  PIC X(01) VALUE SPACE.
+023800     05  WS-DET-CARGO            PIC X(40).
+023900     05  FILLER                  PIC X(01) VALUE SPACE.
+024000     05  WS-DET-SALARIO          PIC X(13).
+024100     05  FILLER                  PIC X(01) VALUE SPACE.
+024200     05  WS-DET-DESCONTO         PIC X(13).
+024300     05  FILLER                  PIC X(01) VALUE SPACE.
+024400     05  WS-DET-LIQUIDO          PIC X(13).
+024500     05  FILLER                  PIC X(04) VALUE SPACE.
+024600
+024700 01  WS-LINHA-EXCECAO.
+024800     05  WS-EXC-ID               PIC Z(3)9.
+024900     05  FILLER                  PIC X(01) VALUE SPACE.
+025000     05  WS-EXC-NOME             PIC X(40).
+025100     05  FILLER                  PIC X(01) VALUE SPACE.
+025200     05  WS-EXC-MOTIVO           PIC X(60).
+025300     05  FILLER                  PIC X(26) VALUE SPACE.
+025400
+025500 01  WS-LINHA-TOTAL.
+025600     05  FILLER                  PIC X(47) VALUE SPACE.
+025700     05  FILLER                  PIC X(18) VALUE
+025800         "TOTAL REAIS.....: ".
+025900     05  WS-TOT-SALARIO          PIC X(17).
+026000     05  FILLER                  PIC X(50) VALUE SPACE.
+026010
+026020 01  WS-LINHA-TOTAL-USD.
+026030     05  FILLER                  PIC X(47) VALUE SPACE.
+026040     05  FILLER                  PIC X(18) VALUE
+026050         "TOTAL DOLAR.....: ".
+026060     05  WS-TOT-SALARIO-USD      PIC X(17).
+026070     05  FILLER                  PIC X(50) VALUE SPACE.
+026100
+026200 01  WS-LINHA-AUDITORIA.
+026300     05  FILLER                  PIC X(06) VALUE "DATA: ".
+026400     05  WS-AUD-DATA             PIC 9(06).
+026500     05  FILLER                  PIC X(02) VALUE SPACE.
+026600     05  FILLER                  PIC X(06) VALUE "HORA: ".
+026700     05  WS-AUD-HORA             PIC 9(06).
+026800     05  FILLER                  PIC X(02) VALUE SPACE.
+026900     05  FILLER                  PIC X(10) VALUE "OPERADOR: ".
+027000     05  WS-AUD-OPERADOR         PIC X(08).
+027100     05  FILLER                  PIC X(02) VALUE SPACE.
+027200     05  FILLER                  PIC X(13) VALUE "QTD. FUNC.: ".
+027300     05  WS-AUD-QTD              PIC Z(4)9.
+027400     05  FILLER                  PIC X(02) VALUE SPACE.
+027500     05  FILLER                  PIC X(13) VALUE "TOTAL R$...: ".
+027600     05  WS-AUD-TOTAL            PIC X(17).
+027610     05  FILLER                  PIC X(02) VALUE SPACE.
+027620     05  FILLER                  PIC X(13) VALUE "TOTAL US$..: ".
+027630     05  WS-AUD-TOTAL-USD        PIC X(17).
+027700     05  FILLER                  PIC X(02) VALUE SPACE.
+027800
+027900 PROCEDURE DIVISION.
+028000
+028100 0000-MAINLINE.
+028200     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+028300     PERFORM 2000-PROCESSA-FUNCIONARIO
+028400         THRU 2000-PROCESSA-FUNCIONARIO-EXIT
+028500         UNTIL FIM-ARQUIVO.
+028600     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+028700     STOP RUN.
+028800
+028900 1000-INICIALIZAR.
+029000     PERFORM 1100-ORDENAR-FUNCIONARIOS
+029100         THRU 1100-ORDENAR-FUNCIONARIOS-EXIT.
+029200     OPEN INPUT FUNCIONARIOS-ORDENADO.
+029300     PERFORM 1200-RECUPERAR-CHECKPOINT
+029400         THRU 1200-RECUPERAR-CHECKPOINT-EXIT.
+029500     IF HOUVE-REINICIO
+029600         OPEN EXTEND RELATORIO
+029700         OPEN EXTEND EXCECOES
+029800         OPEN EXTEND ARQUIVO-BANCO
+029900         PERFORM 1300-SALTAR-PROCESSADOS
+030000             THRU 1300-SALTAR-PROCESSADOS-EXIT
+030100     ELSE
+030200         OPEN OUTPUT RELATORIO
+030300         OPEN OUTPUT EXCECOES
+030400         OPEN OUTPUT ARQUIVO-BANCO
+030500         PERFORM 1400-GRAVAR-CABECALHO-BANCO
+030600             THRU 1400-GRAVAR-CABECALHO-BANCO-EXIT
+030700     END-IF.
+030800     PERFORM 2100-LER-FUNCIONARIO THRU 2100-LER-FUNCIONARIO-EXIT.
+030900 1000-INICIALIZAR-EXIT.
+031000     EXIT.
+031100
+031200******************************************************************
+031300*    ORDENA O ARQUIVO MESTRE POR CARGO (ASCENDENTE) E, DENTRO DO
+031400*    MESMO CARGO, POR SALARIO (DESCENDENTE), GERANDO O ARQUIVO
+031500*    FUNCIONARIOS-ORDENADO QUE E EFETIVAMENTE LIDO PELO RESTO DO
+031600*    PROGRAMA. E REFEITA A CADA EXECUCAO, MESMO QUANDO HOUVER
+031700*    REINICIO APOS UMA PARADA, POIS O PONTO DE PARADA SO PODE SER
+031800*    RELOCALIZADO POR CONTAGEM DE REGISTROS NO ARQUIVO ORDENADO.
+031900******************************************************************
+032000 1100-ORDENAR-FUNCIONARIOS.
+032100     SORT WORK-ORDENACAO
+032200         ON ASCENDING KEY FUNC-CARGO OF ORDENACAO-REGISTRO
+032300         ON DESCENDING KEY FUNC-SALARIO OF ORDENACAO-REGISTRO
+032400         USING FUNCIONARIOS
+032500         GIVING FUNCIONARIOS-ORDENADO.
+032600 1100-ORDENAR-FUNCIONARIOS-EXIT.
+032700     EXIT.
+032800
+032900******************************************************************
+033000*    VERIFICA SE EXISTE UM CHECKPOINT DE UMA EXECUCAO ANTERIOR QUE
+033100*    NAO TERMINOU NORMALMENTE. SE HOUVER, RESTAURA OS CONTADORES, O
+033150*    TOTAL GERAL E A POSICAO DE PAGINACAO (PAGINA E LINHA ATUAIS)
+033200*    ACUMULADOS ATE AQUELE PONTO, E ARMA O REINICIO.
+033300******************************************************************
+033400 1200-RECUPERAR-CHECKPOINT.
+033500     OPEN INPUT CHECKPOINT.
+033600     IF NOT CHECKPOINT-OK
+033700         CLOSE CHECKPOINT
+033800         GO TO 1200-RECUPERAR-CHECKPOINT-EXIT
+033900     END-IF.
+034000     READ CHECKPOINT
+034100         AT END
+034200             CLOSE CHECKPOINT
+034300             GO TO 1200-RECUPERAR-CHECKPOINT-EXIT
+034400     END-READ.
+034500     CLOSE CHECKPOINT.
+034600     IF CHECK-QTD-PROCESSADOS = ZERO
+034700         AND CHECK-QTD-EXCECOES = ZERO
+034800         GO TO 1200-RECUPERAR-CHECKPOINT-EXIT
+034900     END-IF.
+035000     MOVE CHECK-QTD-PROCESSADOS TO WS-CONTADOR-FUNCIONARIOS.
+035100     MOVE CHECK-QTD-EXCECOES TO WS-CONTADOR-EXCECOES.
+035200     MOVE CHECK-TOTAL-GERAL-BRL TO WS-TOTAL-GERAL-BRL.
+035210     MOVE CHECK-TOTAL-GERAL-USD TO WS-TOTAL-GERAL-USD.
+035220     MOVE CHECK-TOTAL-LIQUIDO-BRL TO WS-TOTAL-LIQUIDO-BRL.
+035230     MOVE CHECK-TOTAL-LIQUIDO-USD TO WS-TOTAL-LIQUIDO-USD.
+035350     MOVE CHECK-NUM-PAGINA TO WS-NUM-PAGINA.
+035370     MOVE CHECK-LINHAS-PAGINA TO WS-LINHAS-PAGINA.
+035400     MOVE "S" TO WS-REINICIO.
+035500 1200-RECUPERAR-CHECKPOINT-EXIT.
+035600     EXIT.
+035700
+035800******************************************************************
+035900*    RELOCALIZA A LEITURA NO ARQUIVO ORDENADO, DESCARTANDO OS
+036000*    REGISTROS JA PROCESSADOS (VALIDOS OU EM EXCECAO) ANTES DA
+036100*    PARADA, PARA QUE O PROCESSAMENTO RETOME DE ONDE FICOU.
+036200******************************************************************
+036300 1300-SALTAR-PROCESSADOS.
+036400     ADD WS-CONTADOR-FUNCIONARIOS WS-CONTADOR-EXCECOES
+036500         GIVING WS-CONTADOR-SALTO.
+036600     PERFORM 1350-DESCARTAR-REGISTRO
+036700         THRU 1350-DESCARTAR-REGISTRO-EXIT
+036800         WS-CONTADOR-SALTO TIMES.
+036900 1300-SALTAR-PROCESSADOS-EXIT.
+037000     EXIT.
+037100
+037200 1350-DESCARTAR-REGISTRO.
+037300     READ FUNCIONARIOS-ORDENADO INTO WS-FUNCIONARIO
+037400         AT END
+037500             MOVE "S" TO WS-FIM-ARQUIVO
+037600     END-READ.
+037700 1350-DESCARTAR-REGISTRO-EXIT.
+037800     EXIT.
+037900
+038000******************************************************************
+038100*    GRAVA O REGISTRO DE CABECALHO (TIPO "0") DO ARQUIVO DE
+038200*    REMESSA BANCARIA, UMA UNICA VEZ NO INICIO DE UMA EXECUCAO
+038300*    NOVA. NAO E REPETIDO EM CASO DE REINICIO, POIS O ARQUIVO JA
+038400*    FOI ABERTO E O CABECALHO JA FOI GRAVADO NA EXECUCAO ANTERIOR.
+038500******************************************************************
+038600 1400-GRAVAR-CABECALHO-BANCO.
+038700     MOVE SPACE TO CNAB-REGISTRO.
+038800     MOVE "0" TO CNAB-CAB-TIPO-REGISTRO.
+038900     MOVE "341" TO CNAB-CAB-CODIGO-BANCO.
+039000     MOVE "FOLHA DE PAGAMENTO" TO CNAB-CAB-NOME-EMPRESA.
+039100     ACCEPT CNAB-CAB-DATA-GERACAO FROM DATE.
+039200     WRITE CNAB-REGISTRO.
+039300 1400-GRAVAR-CABECALHO-BANCO-EXIT.
+039400     EXIT.
+039500
+039600 2000-PROCESSA-FUNCIONARIO.
+039700     PERFORM 2010-VALIDA-FUNCIONARIO
+039800         THRU 2010-VALIDA-FUNCIONARIO-EXIT.
+039900     IF REGISTRO-INVALIDO
+040000         PERFORM 2400-GRAVA-EXCECAO THRU 2400-GRAVA-EXCECAO-EXIT
+040100     ELSE
+040200         IF WS-NUM-PAGINA = ZERO
+040300             OR WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+040400             PERFORM 2200-IMPRIME-CABECALHO
+040500                 THRU 2200-IMPRIME-CABECALHO-EXIT
+040600         END-IF
+040700         PERFORM 2050-CALCULA-FOLHA THRU 2050-CALCULA-FOLHA-EXIT
+040800         PERFORM 2300-IMPRIME-DETALHE
+040900             THRU 2300-IMPRIME-DETALHE-EXIT
+041000         PERFORM 2360-GRAVA-DEPOSITO THRU 2360-GRAVA-DEPOSITO-EXIT
+041010         IF FUNC-MOEDA-DOLAR OF WS-FUNCIONARIO
+041020             ADD FUNC-SALARIO OF WS-FUNCIONARIO
+041021                 TO WS-TOTAL-GERAL-USD
+041030         ELSE
+041040             ADD FUNC-SALARIO OF WS-FUNCIONARIO
+041041                 TO WS-TOTAL-GERAL-BRL
+041050         END-IF
+041100         ADD 1 TO WS-CONTADOR-FUNCIONARIOS
+041300         ADD 1 TO WS-LINHAS-PAGINA
+041400     END-IF.
+041500     PERFORM 2500-GRAVAR-CHECKPOINT
+041600         THRU 2500-GRAVAR-CHECKPOINT-EXIT.
+042100     PERFORM 2100-LER-FUNCIONARIO THRU 2100-LER-FUNCIONARIO-EXIT.
+042200 2000-PROCESSA-FUNCIONARIO-EXIT.
+042300     EXIT.
+042400
+042500 2010-VALIDA-FUNCIONARIO.
+042600     MOVE "S" TO WS-REGISTRO-VALIDO.
+042700     MOVE SPACE TO WS-EXC-MOTIVO.
+042800     IF FUNC-ID OF WS-FUNCIONARIO IS NOT NUMERIC
+042900         OR FUNC-ID OF WS-FUNCIONARIO = ZERO
+043000         MOVE "N" TO WS-REGISTRO-VALIDO
+043100         MOVE "ID DO FUNCIONARIO AUSENTE OU INVALIDO" TO
+043200             WS-EXC-MOTIVO
+043300     END-IF.
+043400     IF REGISTRO-VALIDO
+043500         AND FUNC-NOME OF WS-FUNCIONARIO = SPACE
+043600         MOVE "N" TO WS-REGISTRO-VALIDO
+043700         MOVE "NOME DO FUNCIONARIO EM BRANCO" TO
+043800             WS-EXC-MOTIVO
+043900     END-IF.
+044000     IF REGISTRO-VALIDO
+044100         AND FUNC-CARGO OF WS-FUNCIONARIO = SPACE
+044200         MOVE "N" TO WS-REGISTRO-VALIDO
+044300         MOVE "CARGO DO FUNCIONARIO EM BRANCO" TO
+044400             WS-EXC-MOTIVO
+044500     END-IF.
+044600     IF REGISTRO-VALIDO
+044700         AND (FUNC-SALARIO OF WS-FUNCIONARIO < WS-SALARIO-MINIMO
+044800         OR FUNC-SALARIO OF WS-FUNCIONARIO > WS-SALARIO-MAXIMO)
+044900         MOVE "N" TO WS-REGISTRO-VALIDO
+045000         MOVE "SALARIO FORA DA FAIXA PLAUSIVEL" TO
+045100             WS-EXC-MOTIVO
+045200     END-IF.
+045300 2010-VALIDA-FUNCIONARIO-EXIT.
+045400     EXIT.
+045500
+045600 2400-GRAVA-EXCECAO.
+045700     MOVE FUNC-ID OF WS-FUNCIONARIO TO WS-EXC-ID.
+045800     MOVE FUNC-NOME OF WS-FUNCIONARIO TO WS-EXC-NOME.
+045900     WRITE EXCECAO-LINHA FROM WS-LINHA-EXCECAO.
+046000     ADD 1 TO WS-CONTADOR-EXCECOES.
+046100 2400-GRAVA-EXCECAO-EXIT.
+046200     EXIT.
+046300
+046400******************************************************************
+046500*    GRAVA UM NOVO CHECKPOINT COM A POSICAO ATUAL DO PROCESSAMENTO
+046600*    (QUANTIDADE DE FUNCIONARIOS E DE EXCECOES JA GRAVADOS, TOTAL
+046650*    GERAL ACUMULADO E POSICAO DE PAGINACAO), PARA PERMITIR O
+046700*    REINICIO SEM REFAZER O TRABALHO JA CONCLUIDO CASO A EXECUCAO
+046750*    SEJA INTERROMPIDA. CHAMADA A CADA REGISTRO PROCESSADO (E NAO A
+046800*    CADA N REGISTROS) PARA QUE O CHECKPOINT NUNCA FIQUE ATRASADO
+046850*    EM RELACAO AO QUE JA FOI GRAVADO EM RELATORIO, EXCECOES E
+046900*    ARQUIVO-BANCO, JA QUE ESSES ARQUIVOS SAO LINE SEQUENTIAL E NAO
+046950*    PODEM SER REPOSICIONADOS OU TRUNCADOS NUM REINICIO.
+046980******************************************************************
+047000 2500-GRAVAR-CHECKPOINT.
+047100     OPEN OUTPUT CHECKPOINT.
+047200     MOVE WS-CONTADOR-FUNCIONARIOS TO CHECK-QTD-PROCESSADOS.
+047300     MOVE WS-CONTADOR-EXCECOES TO CHECK-QTD-EXCECOES.
+047400     MOVE WS-TOTAL-GERAL-BRL TO CHECK-TOTAL-GERAL-BRL.
+047410     MOVE WS-TOTAL-GERAL-USD TO CHECK-TOTAL-GERAL-USD.
+047420     MOVE WS-TOTAL-LIQUIDO-BRL TO CHECK-TOTAL-LIQUIDO-BRL.
+047430     MOVE WS-TOTAL-LIQUIDO-USD TO CHECK-TOTAL-LIQUIDO-USD.
+047600     MOVE FUNC-ID OF WS-FUNCIONARIO TO CHECK-ULTIMO-ID.
+047650     MOVE WS-NUM-PAGINA TO CHECK-NUM-PAGINA.
+047670     MOVE WS-LINHAS-PAGINA TO CHECK-LINHAS-PAGINA.
+047700     WRITE CHECKPOINT-REGISTRO.
+047800     CLOSE CHECKPOINT.
+047900 2500-GRAVAR-CHECKPOINT-EXIT.
+048000     EXIT.
+048100
+048200 2050-CALCULA-FOLHA.
+048300     MOVE FUNC-SALARIO OF WS-FUNCIONARIO TO FOLHA-SALARIO-BRUTO.
+048350     MOVE FUNC-MOEDA OF WS-FUNCIONARIO TO FOLHA-MOEDA.
+048400     CALL "CALC-FOLHA" USING FOLHA-CALCULO.
+048500 2050-CALCULA-FOLHA-EXIT.
+048600     EXIT.
+048700
+048800 2100-LER-FUNCIONARIO.
+048900     READ FUNCIONARIOS-ORDENADO INTO WS-FUNCIONARIO
+049000         AT END
+049100             MOVE "S" TO WS-FIM-ARQUIVO
+049200     END-READ.
+049300 2100-LER-FUNCIONARIO-EXIT.
+049400     EXIT.
+049500
+049600 2200-IMPRIME-CABECALHO.
+049700     IF WS-NUM-PAGINA NOT = ZERO
+049800         WRITE RELATORIO-LINHA FROM WS-LINHA-QUEBRA-PAGINA
+049900     END-IF.
+050000     ADD 1 TO WS-NUM-PAGINA.
+050100     MOVE WS-NUM-PAGINA TO WS-CAB-PAGINA.
+050200     WRITE RELATORIO-LINHA FROM WS-CABECALHO-1.
+050300     WRITE RELATORIO-LINHA FROM WS-CABECALHO-2.
+050400     MOVE ZERO TO WS-LINHAS-PAGINA.
+050500 2200-IMPRIME-CABECALHO-EXIT.
+050600     EXIT.
+050700
+050800 2300-IMPRIME-DETALHE.
+050900     MOVE FUNC-ID OF WS-FUNCIONARIO TO WS-DET-ID.
+051000     MOVE FUNC-NOME OF WS-FUNCIONARIO TO WS-DET-NOME.
+051100     MOVE FUNC-CARGO OF WS-FUNCIONARIO TO WS-DET-CARGO.
+051200     MOVE FUNC-SALARIO OF WS-FUNCIONARIO TO WS-VALOR-A-FORMATAR.
+051300     PERFORM 2350-FORMATA-MOEDA THRU 2350-FORMATA-MOEDA-EXIT.
+051400     MOVE WS-VALOR-FORMATADO TO WS-DET-SALARIO.
+051500     MOVE FOLHA-SALARIO-DESCONTO TO WS-VALOR-A-FORMATAR.
+051600     PERFORM 2350-FORMATA-MOEDA THRU 2350-FORMATA-MOEDA-EXIT.
+051700     MOVE WS-VALOR-FORMATADO TO WS-DET-DESCONTO.
+051800     MOVE FOLHA-SALARIO-LIQUIDO TO WS-VALOR-A-FORMATAR.
+051900     PERFORM 2350-FORMATA-MOEDA THRU 2350-FORMATA-MOEDA-EXIT.
+052000     MOVE WS-VALOR-FORMATADO TO WS-DET-LIQUIDO.
+052100     WRITE RELATORIO-LINHA FROM WS-LINHA-DETALHE.
+052200 2300-IMPRIME-DETALHE-EXIT.
+052300     EXIT.
+052400
+052500******************************************************************
+052600*    GRAVA O REGISTRO DE DETALHE (TIPO "1") DO ARQUIVO DE REMESSA
+052700*    BANCARIA PARA O FUNCIONARIO CORRENTE, COM O SALARIO LIQUIDO
+052800*    JA CALCULADO EXPRESSO EM CENTAVOS (SEM PONTO DECIMAL), COMO
+052900*    EXIGIDO PELO LEIAUTE CNAB.
+053000******************************************************************
+053100 2360-GRAVA-DEPOSITO.
+053200     MOVE SPACE TO CNAB-REGISTRO.
+053300     MOVE "1" TO CNAB-TIPO-REGISTRO.
+053400     MOVE FUNC-ID OF WS-FUNCIONARIO TO CNAB-DET-FUNC-ID.
+053500     MOVE FUNC-NOME OF WS-FUNCIONARIO TO CNAB-DET-FUNC-NOME.
+053600     COMPUTE CNAB-DET-VALOR-LIQUIDO =
+053700         FOLHA-SALARIO-LIQUIDO * 100.
+053800     WRITE CNAB-REGISTRO.
+053810     IF FOLHA-MOEDA-DOLAR
+053820         ADD FOLHA-SALARIO-LIQUIDO TO WS-TOTAL-LIQUIDO-USD
+053830     ELSE
+053840         ADD FOLHA-SALARIO-LIQUIDO TO WS-TOTAL-LIQUIDO-BRL
+053850     END-IF.
+054000 2360-GRAVA-DEPOSITO-EXIT.
+054100     EXIT.
+054200
+054300******************************************************************
+054400*    FORMATA UM VALOR MONETARIO (WS-VALOR-A-FORMATAR) CONFORME A
+054500*    MOEDA DO FUNCIONARIO CORRENTE (FUNC-MOEDA), DEVOLVENDO O
+054600*    RESULTADO EM WS-VALOR-FORMATADO. REAIS USAM EDICAO DE
+054700*    PICTURE NORMAL (PONTO SEPARA MILHAR, VIRGULA E DECIMAL);
+054800*    DOLARES SAO MONTADOS POR STRING, POIS O PROGRAMA TRABALHA
+054900*    COM DECIMAL-POINT IS COMMA E PRECISA DO SEPARADOR INVERTIDO
+055000*    (VIRGULA SEPARA MILHAR, PONTO E DECIMAL) SO PARA ESTE CASO.
+055100******************************************************************
+055200 2350-FORMATA-MOEDA.
+055300     MOVE SPACE TO WS-VALOR-FORMATADO.
+055400     IF FUNC-MOEDA-DOLAR OF WS-FUNCIONARIO
+055410         MOVE SPACE TO WS-VALOR-DOLAR-BRUTO
+055420         MOVE 1 TO WS-PONTEIRO-DOLAR
+055500         MOVE WS-VALOR-A-FORMATAR TO WS-VALOR-DOLAR-DECOMPOSTO
+055600         MOVE WS-DOLAR-MILHAR TO WS-DOLAR-MILHAR-EDITADO
+055700         MOVE WS-DOLAR-CENTENA TO WS-DOLAR-CENTENA-EDITADO
+055800         IF WS-DOLAR-MILHAR = ZERO
+055810           IF WS-DOLAR-CENTENA = ZERO
+055820             STRING "US$ 0." DELIMITED BY SIZE
+055830                 WS-DOLAR-CENTAVOS DELIMITED BY SIZE
+055840                 INTO WS-VALOR-DOLAR-BRUTO
+055845                 WITH POINTER WS-PONTEIRO-DOLAR
+055850             END-STRING
+055860           ELSE IF WS-DOLAR-CENTENA < 10
+055870             STRING "US$ " DELIMITED BY SIZE
+055880                 WS-DOLAR-CENTENA-EDITADO(3:1) DELIMITED BY SIZE
+055890                 "." DELIMITED BY SIZE
+055900                 WS-DOLAR-CENTAVOS DELIMITED BY SIZE
+055910                 INTO WS-VALOR-DOLAR-BRUTO
+055915                 WITH POINTER WS-PONTEIRO-DOLAR
+055920             END-STRING
+055930           ELSE IF WS-DOLAR-CENTENA < 100
+055940             STRING "US$ " DELIMITED BY SIZE
+055950                 WS-DOLAR-CENTENA-EDITADO(2:2) DELIMITED BY SIZE
+055960                 "." DELIMITED BY SIZE
+055970                 WS-DOLAR-CENTAVOS DELIMITED BY SIZE
+055980                 INTO WS-VALOR-DOLAR-BRUTO
+055985                 WITH POINTER WS-PONTEIRO-DOLAR
+055990             END-STRING
+056000           ELSE
+056010             STRING "US$ " DELIMITED BY SIZE
+056020                 WS-DOLAR-CENTENA-EDITADO DELIMITED BY SIZE
+056030                 "." DELIMITED BY SIZE
+056040                 WS-DOLAR-CENTAVOS DELIMITED BY SIZE
+056050                 INTO WS-VALOR-DOLAR-BRUTO
+056055                 WITH POINTER WS-PONTEIRO-DOLAR
+056060             END-STRING
+056070           END-IF
+056080           END-IF
+056090           END-IF
+056450         ELSE IF WS-DOLAR-MILHAR < 10
+056470             STRING "US$ " DELIMITED BY SIZE
+056480                 WS-DOLAR-MILHAR-EDITADO(2:1) DELIMITED BY SIZE
+056490                 "," DELIMITED BY SIZE
+056492                 WS-DOLAR-CENTENA DELIMITED BY SIZE
+056494                 "." DELIMITED BY SIZE
+056496                 WS-DOLAR-CENTAVOS DELIMITED BY SIZE
+056498                 INTO WS-VALOR-DOLAR-BRUTO
+056499                 WITH POINTER WS-PONTEIRO-DOLAR
+056500             END-STRING
+056510         ELSE
+056600             STRING "US$ " DELIMITED BY SIZE
+056700                 WS-DOLAR-MILHAR-EDITADO DELIMITED BY SIZE
+056800                 "," DELIMITED BY SIZE
+056900                 WS-DOLAR-CENTENA DELIMITED BY SIZE
+057000                 "." DELIMITED BY SIZE
+057100                 WS-DOLAR-CENTAVOS DELIMITED BY SIZE
+057200                 INTO WS-VALOR-DOLAR-BRUTO
+057210                 WITH POINTER WS-PONTEIRO-DOLAR
+057300             END-STRING
+057350         END-IF
+057400         END-IF
+057420         COMPUTE WS-TAMANHO-DOLAR = WS-PONTEIRO-DOLAR - 1
+057440         COMPUTE WS-INICIO-DOLAR = 14 - WS-TAMANHO-DOLAR
+057460         MOVE WS-VALOR-DOLAR-BRUTO(1:WS-TAMANHO-DOLAR)
+057470             TO WS-VALOR-FORMATADO(WS-INICIO-DOLAR:
+057480                WS-TAMANHO-DOLAR)
+057500     ELSE
+057600         MOVE WS-VALOR-A-FORMATAR TO WS-VALOR-REAL-EDITADO
+057700         MOVE WS-VALOR-REAL-FORMATADO TO WS-VALOR-FORMATADO
+057800     END-IF.
+057900 2350-FORMATA-MOEDA-EXIT.
+058000     EXIT.
+058050
+058060******************************************************************
+058070*    FORMATA O SUBTOTAL EM DOLAR (WS-VALOR-TOTAL-A-FORMATAR) PARA
+058080*    IMPRESSAO, DEVOLVENDO O RESULTADO EM WS-TOTAL-FORMATADO-USD JA
+058090*    ALINHADO A DIREITA, DA MESMA FORMA QUE 2350-FORMATA-MOEDA FAZ
+058091*    PARA O VALOR DE UM UNICO FUNCIONARIO, SO QUE COM UMA CASA A
+058092*    MAIS (GRUPO DE MILHAO), POIS O SUBTOTAL PODE SUPERAR O LIMITE
+058093*    DE 9(5) QUE 2350-FORMATA-MOEDA ACEITA.
+058094******************************************************************
+058095 2370-FORMATA-TOTAL-DOLAR.
+058096     MOVE SPACE TO WS-TOTAL-FORMATADO-USD.
+058097     MOVE SPACE TO WS-TOTAL-DOLAR-BRUTO.
+058098     MOVE 1 TO WS-PONTEIRO-TOTAL-DOLAR.
+058099     MOVE WS-VALOR-TOTAL-A-FORMATAR TO WS-TOTAL-DOLAR-DECOMPOSTO.
+058100     MOVE WS-TOTAL-DOLAR-MILHAO TO WS-TOTAL-DOLAR-MILHAO-EDITADO.
+058101     MOVE WS-TOTAL-DOLAR-MILHAR TO WS-TOTAL-DOLAR-MILHAR-EDITADO.
+058102     MOVE WS-TOTAL-DOLAR-CENTENA
+058103         TO WS-TOTAL-DOLAR-CENTENA-EDITADO.
+058104     IF WS-TOTAL-DOLAR-MILHAO = ZERO
+058105       IF WS-TOTAL-DOLAR-MILHAR = ZERO
+058106         IF WS-TOTAL-DOLAR-CENTENA = ZERO
+058107           STRING "US$ 0." DELIMITED BY SIZE
+058108               WS-TOTAL-DOLAR-CENTAVOS DELIMITED BY SIZE
+058109               INTO WS-TOTAL-DOLAR-BRUTO
+058110               WITH POINTER WS-PONTEIRO-TOTAL-DOLAR
+058111           END-STRING
+058112         ELSE IF WS-TOTAL-DOLAR-CENTENA < 10
+058113           STRING "US$ " DELIMITED BY SIZE
+058114               WS-TOTAL-DOLAR-CENTENA-EDITADO(3:1)
+058115                   DELIMITED BY SIZE
+058116               "." DELIMITED BY SIZE
+058117               WS-TOTAL-DOLAR-CENTAVOS DELIMITED BY SIZE
+058118               INTO WS-TOTAL-DOLAR-BRUTO
+058119               WITH POINTER WS-PONTEIRO-TOTAL-DOLAR
+058120           END-STRING
+058121         ELSE IF WS-TOTAL-DOLAR-CENTENA < 100
+058122           STRING "US$ " DELIMITED BY SIZE
+058123               WS-TOTAL-DOLAR-CENTENA-EDITADO(2:2)
+058124                   DELIMITED BY SIZE
+058125               "." DELIMITED BY SIZE
+058126               WS-TOTAL-DOLAR-CENTAVOS DELIMITED BY SIZE
+058127               INTO WS-TOTAL-DOLAR-BRUTO
+058128               WITH POINTER WS-PONTEIRO-TOTAL-DOLAR
+058129           END-STRING
+058130         ELSE
+058131           STRING "US$ " DELIMITED BY SIZE
+058132               WS-TOTAL-DOLAR-CENTENA-EDITADO DELIMITED BY SIZE
+058133               "." DELIMITED BY SIZE
+058134               WS-TOTAL-DOLAR-CENTAVOS DELIMITED BY SIZE
+058135               INTO WS-TOTAL-DOLAR-BRUTO
+058136               WITH POINTER WS-PONTEIRO-TOTAL-DOLAR
+058137           END-STRING
+058138         END-IF
+058139         END-IF
+058140       ELSE IF WS-TOTAL-DOLAR-MILHAR < 10
+058141         STRING "US$ " DELIMITED BY SIZE
+058142             WS-TOTAL-DOLAR-MILHAR-EDITADO(3:1)
+058143                 DELIMITED BY SIZE
+058144             "," DELIMITED BY SIZE
+058145             WS-TOTAL-DOLAR-CENTENA DELIMITED BY SIZE
+058146             "." DELIMITED BY SIZE
+058147             WS-TOTAL-DOLAR-CENTAVOS DELIMITED BY SIZE
+058148             INTO WS-TOTAL-DOLAR-BRUTO
+058149             WITH POINTER WS-PONTEIRO-TOTAL-DOLAR
+058150         END-STRING
+058151       ELSE IF WS-TOTAL-DOLAR-MILHAR < 100
+058152         STRING "US$ " DELIMITED BY SIZE
+058153             WS-TOTAL-DOLAR-MILHAR-EDITADO(2:2)
+058154                 DELIMITED BY SIZE
+058155             "," DELIMITED BY SIZE
+058156             WS-TOTAL-DOLAR-CENTENA DELIMITED BY SIZE
+058157             "." DELIMITED BY SIZE
+058158             WS-TOTAL-DOLAR-CENTAVOS DELIMITED BY SIZE
+058159             INTO WS-TOTAL-DOLAR-BRUTO
+058160             WITH POINTER WS-PONTEIRO-TOTAL-DOLAR
+058161         END-STRING
+058162       ELSE
+058163         STRING "US$ " DELIMITED BY SIZE
+058164             WS-TOTAL-DOLAR-MILHAR-EDITADO DELIMITED BY SIZE
+058165             "," DELIMITED BY SIZE
+058166             WS-TOTAL-DOLAR-CENTENA DELIMITED BY SIZE
+058167             "." DELIMITED BY SIZE
+058168             WS-TOTAL-DOLAR-CENTAVOS DELIMITED BY SIZE
+058169             INTO WS-TOTAL-DOLAR-BRUTO
+058170             WITH POINTER WS-PONTEIRO-TOTAL-DOLAR
+058171         END-STRING
+058172       END-IF
+058173       END-IF
+058174     ELSE
+058175       STRING "US$ " DELIMITED BY SIZE
+058176           WS-TOTAL-DOLAR-MILHAO-EDITADO DELIMITED BY SIZE
+058177           "," DELIMITED BY SIZE
+058178           WS-TOTAL-DOLAR-MILHAR DELIMITED BY SIZE
+058179           "," DELIMITED BY SIZE
+058180           WS-TOTAL-DOLAR-CENTENA DELIMITED BY SIZE
+058181           "." DELIMITED BY SIZE
+058182           WS-TOTAL-DOLAR-CENTAVOS DELIMITED BY SIZE
+058183           INTO WS-TOTAL-DOLAR-BRUTO
+058184           WITH POINTER WS-PONTEIRO-TOTAL-DOLAR
+058185       END-STRING
+058186     END-IF.
+058187     COMPUTE WS-TAMANHO-TOTAL-DOLAR = WS-PONTEIRO-TOTAL-DOLAR - 1.
+058188     COMPUTE WS-INICIO-TOTAL-DOLAR = 18 - WS-TAMANHO-TOTAL-DOLAR.
+058189     MOVE WS-TOTAL-DOLAR-BRUTO(1:WS-TAMANHO-TOTAL-DOLAR)
+058190         TO WS-TOTAL-FORMATADO-USD(WS-INICIO-TOTAL-DOLAR:
+058191            WS-TAMANHO-TOTAL-DOLAR).
+058192 2370-FORMATA-TOTAL-DOLAR-EXIT.
+058193     EXIT.
+
+058200 9000-FINALIZAR.
+058300     MOVE WS-TOTAL-GERAL-BRL TO WS-TOTAL-EDITADO.
+058400     MOVE WS-TOTAL-FORMATADO TO WS-TOT-SALARIO.
+058500     WRITE RELATORIO-LINHA FROM WS-LINHA-TOTAL.
+058510     MOVE WS-TOTAL-GERAL-USD TO WS-VALOR-TOTAL-A-FORMATAR.
+058520     PERFORM 2370-FORMATA-TOTAL-DOLAR
+058530         THRU 2370-FORMATA-TOTAL-DOLAR-EXIT.
+058540     MOVE WS-TOTAL-FORMATADO-USD TO WS-TOT-SALARIO-USD.
+058550     WRITE RELATORIO-LINHA FROM WS-LINHA-TOTAL-USD.
+058600     MOVE SPACE TO CNAB-REGISTRO.
+058700     MOVE "9" TO CNAB-TRL-TIPO-REGISTRO.
+058800     MOVE WS-CONTADOR-FUNCIONARIOS TO CNAB-TRL-QTD-REGISTROS.
+058810     COMPUTE CNAB-TRL-VALOR-TOTAL-BRL =
+058820         WS-TOTAL-LIQUIDO-BRL * 100.
+058830     COMPUTE CNAB-TRL-VALOR-TOTAL-USD =
+058840         WS-TOTAL-LIQUIDO-USD * 100.
+059000     WRITE CNAB-REGISTRO.
+059100     PERFORM 9100-GRAVAR-AUDITORIA
+059200  THRU 9100-GRAVAR-AUDITORIA-EXIT.
+059300     CLOSE FUNCIONARIOS-ORDENADO.
+059400     CLOSE RELATORIO.
+059500     CLOSE EXCECOES.
+059600     CLOSE ARQUIVO-BANCO.
+059700     OPEN OUTPUT CHECKPOINT.
+059800     CLOSE CHECKPOINT.
+059900 9000-FINALIZAR-EXIT.
+060000     EXIT.
+060100
+060200******************************************************************
+060300*    GRAVA UMA LINHA NO ARQUIVO DE AUDITORIA A CADA EXECUCAO DO
+060400*    PROGRAMA (NOVA OU REINICIADA), COM DATA, HORA, OPERADOR,
+060500*    QUANTIDADE DE FUNCIONARIOS PROCESSADOS E O TOTAL GERAL DE
+060600*    SALARIOS, PARA PERMITIR A CONCILIACAO DO RELATORIO DO DIA.
+060700******************************************************************
+060800 9100-GRAVAR-AUDITORIA.
+060900     OPEN EXTEND AUDITORIA.
+061000     IF NOT AUDITORIA-OK
+061100         OPEN OUTPUT AUDITORIA
+061200     END-IF.
+061300     MOVE SPACE TO WS-AUD-OPERADOR.
+061400     ACCEPT WS-AUD-DATA FROM DATE.
+061500     ACCEPT WS-AUD-HORA FROM TIME.
+061600     ACCEPT WS-AUD-OPERADOR FROM ENVIRONMENT "USER".
+061700     MOVE WS-CONTADOR-FUNCIONARIOS TO WS-AUD-QTD.
+061800     MOVE WS-TOTAL-FORMATADO TO WS-AUD-TOTAL.
+061810     MOVE WS-TOTAL-FORMATADO-USD TO WS-AUD-TOTAL-USD.
+061900     WRITE AUDITORIA-LINHA FROM WS-LINHA-AUDITORIA.
+062000     CLOSE AUDITORIA.
+062100 9100-GRAVAR-AUDITORIA-EXIT.
+062200     EXIT.
+062300
