@@ -0,0 +1,310 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MANUTFUN.
+000300 AUTHOR. DANILO FROES.
+000400 INSTALLATION. FOLHA DE PAGAMENTO.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    PROGRAMA......: MANUTFUN
+000900*    DESCRICAO.....: APLICA TRANSACOES DE MANUTENCAO (MUDANCA DE
+001000*                    CARGO E/OU SALARIO) CONTRA O ARQUIVO MESTRE
+001100*                    FUNCIONARIOS, GERANDO UM NOVO MESTRE JA
+001200*                    ATUALIZADO, SEM NECESSIDADE DE RECOMPILAR
+001300*                    NENHUM PROGRAMA. TRANSACOES PARA UM FUNC-ID
+001400*                    QUE NAO EXISTE NO MESTRE SAO DESVIADAS PARA
+001500*                    O ARQUIVO TRANSACOES-REJEITADAS.
+001600*------------------------------------------------------------
+001700*    HISTORICO DE ALTERACOES
+001800*    DATA       AUTOR   DESCRICAO
+001900*    08/08/2026 DF      VERSAO INICIAL DO PROGRAMA.
+001950*    09/08/2026 DF      CORRIGIDO O CASAMENTO SEQUENCIAL PARA
+001960*                       ACEITAR MAIS DE UMA TRANSACAO PARA O MESMO
+001970*                       FUNC-ID NO MESMO LOTE; ANTES, A SEGUNDA
+001980*                       TRANSACAO ERA COMPARADA CONTRA O PROXIMO
+001990*                       REGISTRO DO MESTRE E REJEITADA COMO SE O
+001995*                       FUNCIONARIO NAO EXISTISSE.
+002000******************************************************************
+002100
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SPECIAL-NAMES.
+002500     DECIMAL-POINT IS COMMA.
+002600
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT FUNCIONARIOS ASSIGN TO "FUNCIONARIOS"
+003000         ORGANIZATION IS SEQUENTIAL.
+003100
+003200     SELECT FUNCIONARIOS-ORDENADO ASSIGN TO "FUNCORD"
+003300         ORGANIZATION IS SEQUENTIAL.
+003400
+003500     SELECT WORK-ORDENACAO ASSIGN TO "SORTWK".
+003600
+003700     SELECT FUNCIONARIOS-NOVO ASSIGN TO "FUNCNOVO"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900
+004000     SELECT TRANSACOES ASSIGN TO "TRANSACOES"
+004100         ORGANIZATION IS SEQUENTIAL.
+004200
+004300     SELECT TRANSACOES-ORDENADO ASSIGN TO "TRANSORD"
+004400         ORGANIZATION IS SEQUENTIAL.
+004500
+004600     SELECT WORK-ORDENACAO-TRANS ASSIGN TO "SORTWKT".
+004700
+004800     SELECT TRANSACOES-REJEITADAS ASSIGN TO "TRANSREJ"
+004900         ORGANIZATION IS LINE SEQUENTIAL.
+005000
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  FUNCIONARIOS
+005400     LABEL RECORDS ARE STANDARD
+005500     RECORDING MODE IS F.
+005600     COPY FUNCREC
+005700         REPLACING ==FUNC-REGISTRO== BY ==FUNCIONARIOS-REGISTRO==.
+005800
+005900 FD  FUNCIONARIOS-ORDENADO
+006000     LABEL RECORDS ARE STANDARD
+006100     RECORDING MODE IS F.
+006200     COPY FUNCREC
+006300         REPLACING ==FUNC-REGISTRO== BY ==ORDENADO-REGISTRO==.
+006400
+006500 SD  WORK-ORDENACAO.
+006600     COPY FUNCREC
+006700         REPLACING ==FUNC-REGISTRO== BY ==ORDENACAO-REGISTRO==.
+006800
+006900 FD  FUNCIONARIOS-NOVO
+007000     LABEL RECORDS ARE STANDARD
+007100     RECORDING MODE IS F.
+007200     COPY FUNCREC
+007300         REPLACING ==FUNC-REGISTRO== BY ==NOVO-REGISTRO==.
+007400
+007500 FD  TRANSACOES
+007600     LABEL RECORDS ARE STANDARD
+007700     RECORDING MODE IS F.
+007800     COPY TRANSREC
+007900         REPLACING ==TRANS-REGISTRO== BY ==TRANSACOES-REGISTRO==.
+008000
+008100 FD  TRANSACOES-ORDENADO
+008200     LABEL RECORDS ARE STANDARD
+008300     RECORDING MODE IS F.
+008400     COPY TRANSREC
+008500         REPLACING ==TRANS-REGISTRO== BY ==TRANSORD-REGISTRO==.
+008600
+008700 SD  WORK-ORDENACAO-TRANS.
+008800     COPY TRANSREC
+008900         REPLACING ==TRANS-REGISTRO== BY ==TRANSORDENA-REGISTRO==.
+009000
+009100 FD  TRANSACOES-REJEITADAS
+009200     LABEL RECORDS ARE STANDARD.
+009300 01  TRANSREJ-LINHA                  PIC X(132).
+009400
+009500 WORKING-STORAGE SECTION.
+009600
+009700 01  WS-SWITCHES.
+009800     05  WS-FIM-MASTER           PIC X(01) VALUE "N".
+009900         88  FIM-MASTER              VALUE "S".
+010000     05  WS-FIM-TRANSACAO        PIC X(01) VALUE "N".
+010100         88  FIM-TRANSACAO           VALUE "S".
+010200
+010300 01  WS-CONTADORES.
+010400     05  WS-QTD-ATUALIZADOS      PIC 9(05) COMP VALUE ZERO.
+010500     05  WS-QTD-INALTERADOS      PIC 9(05) COMP VALUE ZERO.
+010600     05  WS-QTD-REJEITADAS       PIC 9(05) COMP VALUE ZERO.
+010700
+010800 01  WS-LINHA-REJEICAO.
+010900     05  FILLER                  PIC X(10) VALUE "FUNC-ID : ".
+011000     05  WS-REJ-ID               PIC Z(3)9.
+011100     05  FILLER                  PIC X(03) VALUE SPACE.
+011200     05  WS-REJ-MOTIVO           PIC X(54).
+011300     05  FILLER                  PIC X(61) VALUE SPACE.
+011400
+011500 01  WS-LINHA-RESUMO.
+011600     05  FILLER                  PIC X(20) VALUE
+011700         "FUNCIONARIOS SEM ALT".
+011800     05  FILLER                  PIC X(02) VALUE ": ".
+011900     05  WS-RES-INALTERADOS      PIC Z(4)9.
+012000     05  FILLER                  PIC X(03) VALUE SPACE.
+012100     05  FILLER                  PIC X(20) VALUE
+012200         "FUNCIONARIOS ATUALIZ".
+012300     05  FILLER                  PIC X(02) VALUE ": ".
+012400     05  WS-RES-ATUALIZADOS      PIC Z(4)9.
+012500     05  FILLER                  PIC X(03) VALUE SPACE.
+012600     05  FILLER                  PIC X(20) VALUE
+012700         "TRANSACOES REJEITADA".
+012800     05  FILLER                  PIC X(02) VALUE ": ".
+012900     05  WS-RES-REJEITADAS       PIC Z(4)9.
+013000     05  FILLER                  PIC X(27) VALUE SPACE.
+013100
+013200 PROCEDURE DIVISION.
+013300
+013400 0000-MAINLINE.
+013500     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+013600     PERFORM 2000-ATUALIZAR-CADASTRO
+013700         THRU 2000-ATUALIZAR-CADASTRO-EXIT
+013800         UNTIL FIM-MASTER.
+013900     PERFORM 2700-DRENAR-TRANSACOES
+014000         THRU 2700-DRENAR-TRANSACOES-EXIT
+014100         UNTIL FIM-TRANSACAO.
+014200     PERFORM 9000-FINALIZAR THRU 9000-FINALIZAR-EXIT.
+014300     STOP RUN.
+014400
+014500******************************************************************
+014600*    ORDENA O MESTRE E AS TRANSACOES POR FUNC-ID, ABRE OS ARQUIVOS
+014700*    DE ENTRADA E SAIDA E LE O PRIMEIRO REGISTRO DE CADA UM PARA
+014800*    PREPARAR O CASAMENTO SEQUENCIAL (MATCH/MERGE) EM 2000.
+014900******************************************************************
+015000 1000-INICIALIZAR.
+015100     PERFORM 1100-ORDENAR-CADASTRO
+015200         THRU 1100-ORDENAR-CADASTRO-EXIT.
+015300     PERFORM 1150-ORDENAR-TRANSACOES
+015400         THRU 1150-ORDENAR-TRANSACOES-EXIT.
+015500     OPEN INPUT FUNCIONARIOS-ORDENADO.
+015600     OPEN INPUT TRANSACOES-ORDENADO.
+015700     OPEN OUTPUT FUNCIONARIOS-NOVO.
+015800     OPEN OUTPUT TRANSACOES-REJEITADAS.
+015900     PERFORM 1200-LER-MASTER THRU 1200-LER-MASTER-EXIT.
+016000     PERFORM 1250-LER-TRANSACAO THRU 1250-LER-TRANSACAO-EXIT.
+016100 1000-INICIALIZAR-EXIT.
+016200     EXIT.
+016300
+016400 1100-ORDENAR-CADASTRO.
+016500     SORT WORK-ORDENACAO
+016600         ON ASCENDING KEY FUNC-ID OF ORDENACAO-REGISTRO
+016700         USING FUNCIONARIOS
+016800         GIVING FUNCIONARIOS-ORDENADO.
+016900 1100-ORDENAR-CADASTRO-EXIT.
+017000     EXIT.
+017100
+017200 1150-ORDENAR-TRANSACOES.
+017300     SORT WORK-ORDENACAO-TRANS
+017400         ON ASCENDING KEY TRANS-FUNC-ID OF TRANSORDENA-REGISTRO
+017500         USING TRANSACOES
+017600         GIVING TRANSACOES-ORDENADO.
+017700 1150-ORDENAR-TRANSACOES-EXIT.
+017800     EXIT.
+017900
+018000 1200-LER-MASTER.
+018100     READ FUNCIONARIOS-ORDENADO
+018200         AT END
+018300             SET FIM-MASTER TO TRUE
+018400     END-READ.
+018500 1200-LER-MASTER-EXIT.
+018600     EXIT.
+018700
+018800 1250-LER-TRANSACAO.
+018900     READ TRANSACOES-ORDENADO
+019000         AT END
+019100             SET FIM-TRANSACAO TO TRUE
+019200     END-READ.
+019300 1250-LER-TRANSACAO-EXIT.
+019400     EXIT.
+019500
+019600******************************************************************
+019700*    CASAMENTO SEQUENCIAL ENTRE O MESTRE ORDENADO E AS TRANSACOES
+019800*    ORDENADAS, AMBOS POR FUNC-ID. UM FUNCIONARIO SEM TRANSACAO
+019900*    CORRESPONDENTE PASSA PARA O NOVO MESTRE SEM ALTERACAO; UMA
+019950*    TRANSACAO SEM FUNCIONARIO CORRESPONDENTE E REJEITADA. SE
+019960*    HOUVER MAIS DE UMA TRANSACAO PARA O MESMO FUNC-ID NO LOTE
+019970*    (POR EXEMPLO, UMA TROCA DE CARGO E UMA CORRECAO DE SALARIO
+019975*    ENVIADAS SEPARADAMENTE), TODAS SAO APLICADAS EM SEQUENCIA
+019980*    SOBRE O MESMO REGISTRO NOVO E SO ENTAO ELE E GRAVADO; CADA
+019985*    TRANSACAO SO ALTERA O CAMPO QUE TROUXER PREENCHIDO (TRANS-
+019987*    CARGO-NOVO DIFERENTE DE SPACE, TRANS-SALARIO-NOVO DIFERENTE
+019989*    DE ZERO), DE MODO QUE UMA TRANSACAO DE UM SO CAMPO NAO APAGA
+019991*    O QUE UMA TRANSACAO ANTERIOR NO MESMO LOTE JA TIVER GRAVADO.
+020100******************************************************************
+020200 2000-ATUALIZAR-CADASTRO.
+020300     EVALUATE TRUE
+020400         WHEN FIM-TRANSACAO
+020500             PERFORM 2100-GRAVAR-SEM-ALTERACAO
+020600                 THRU 2100-GRAVAR-SEM-ALTERACAO-EXIT
+020700             PERFORM 1200-LER-MASTER THRU 1200-LER-MASTER-EXIT
+020800         WHEN TRANS-FUNC-ID OF TRANSORD-REGISTRO
+020900                 < FUNC-ID OF ORDENADO-REGISTRO
+021000             PERFORM 2200-REJEITAR-TRANSACAO
+021100                 THRU 2200-REJEITAR-TRANSACAO-EXIT
+021200             PERFORM 1250-LER-TRANSACAO
+021300                 THRU 1250-LER-TRANSACAO-EXIT
+021400         WHEN TRANS-FUNC-ID OF TRANSORD-REGISTRO
+021500                 = FUNC-ID OF ORDENADO-REGISTRO
+021600             PERFORM 2300-APLICAR-ATUALIZACAO
+021700                 THRU 2300-APLICAR-ATUALIZACAO-EXIT
+021800             PERFORM 1200-LER-MASTER THRU 1200-LER-MASTER-EXIT
+022100         WHEN OTHER
+022200             PERFORM 2100-GRAVAR-SEM-ALTERACAO
+022300                 THRU 2100-GRAVAR-SEM-ALTERACAO-EXIT
+022400             PERFORM 1200-LER-MASTER THRU 1200-LER-MASTER-EXIT
+022500     END-EVALUATE.
+022600 2000-ATUALIZAR-CADASTRO-EXIT.
+022700     EXIT.
+022800
+022900 2100-GRAVAR-SEM-ALTERACAO.
+023000     MOVE ORDENADO-REGISTRO TO NOVO-REGISTRO.
+023100     WRITE NOVO-REGISTRO.
+023200     ADD 1 TO WS-QTD-INALTERADOS.
+023300 2100-GRAVAR-SEM-ALTERACAO-EXIT.
+023400     EXIT.
+023500
+023600 2200-REJEITAR-TRANSACAO.
+023700     MOVE SPACE TO WS-LINHA-REJEICAO.
+023800     MOVE TRANS-FUNC-ID OF TRANSORD-REGISTRO TO WS-REJ-ID.
+023900     MOVE "TRANSACAO SEM FUNCIONARIO CORRESPONDENTE NO CADASTRO"
+024000         TO WS-REJ-MOTIVO.
+024100     WRITE TRANSREJ-LINHA FROM WS-LINHA-REJEICAO.
+024200     ADD 1 TO WS-QTD-REJEITADAS.
+024300 2200-REJEITAR-TRANSACAO-EXIT.
+024400     EXIT.
+024500
+024600 2300-APLICAR-ATUALIZACAO.
+024700     MOVE ORDENADO-REGISTRO TO NOVO-REGISTRO.
+024750     PERFORM 2310-CONSUMIR-TRANSACAO
+024760         THRU 2310-CONSUMIR-TRANSACAO-EXIT
+024770         UNTIL FIM-TRANSACAO
+024780         OR TRANS-FUNC-ID OF TRANSORD-REGISTRO
+024790             NOT = FUNC-ID OF ORDENADO-REGISTRO.
+025200     WRITE NOVO-REGISTRO.
+025300     ADD 1 TO WS-QTD-ATUALIZADOS.
+025400 2300-APLICAR-ATUALIZACAO-EXIT.
+025500     EXIT.
+025550
+025560******************************************************************
+025570*    APLICA UMA TRANSACAO AO REGISTRO NOVO EM MONTAGEM E AVANCA
+025580*    PARA A PROXIMA TRANSACAO. CHAMADA REPETIDAMENTE POR 2300
+025590*    ENQUANTO HOUVER MAIS DE UMA TRANSACAO PARA O MESMO FUNC-ID,
+025595*    DE MODO QUE A ULTIMA TRANSACAO DO LOTE PARA AQUELE EMPREGADO
+025597*    PREVALECE E O REGISTRO NOVO E GRAVADO UMA UNICA VEZ.
+025599******************************************************************
+025600 2310-CONSUMIR-TRANSACAO.
+025605     IF TRANS-CARGO-NOVO OF TRANSORD-REGISTRO NOT = SPACE
+025610         MOVE TRANS-CARGO-NOVO OF TRANSORD-REGISTRO
+025620             TO FUNC-CARGO OF NOVO-REGISTRO
+025625     END-IF.
+025627     IF TRANS-SALARIO-NOVO OF TRANSORD-REGISTRO NOT = ZERO
+025630         MOVE TRANS-SALARIO-NOVO OF TRANSORD-REGISTRO
+025640             TO FUNC-SALARIO OF NOVO-REGISTRO
+025645     END-IF.
+025650     PERFORM 1250-LER-TRANSACAO THRU 1250-LER-TRANSACAO-EXIT.
+025660 2310-CONSUMIR-TRANSACAO-EXIT.
+025670     EXIT.
+025700******************************************************************
+025800*    APOS O MESTRE SE ESGOTAR, QUALQUER TRANSACAO AINDA PENDENTE
+025900*    TAMBEM NAO TEM FUNCIONARIO CORRESPONDENTE E E REJEITADA.
+026000******************************************************************
+026100 2700-DRENAR-TRANSACOES.
+026200     PERFORM 2200-REJEITAR-TRANSACAO
+026300         THRU 2200-REJEITAR-TRANSACAO-EXIT.
+026400     PERFORM 1250-LER-TRANSACAO THRU 1250-LER-TRANSACAO-EXIT.
+026500 2700-DRENAR-TRANSACOES-EXIT.
+026600     EXIT.
+026700
+026800 9000-FINALIZAR.
+026900     CLOSE FUNCIONARIOS-ORDENADO.
+027000     CLOSE TRANSACOES-ORDENADO.
+027100     CLOSE FUNCIONARIOS-NOVO.
+027200     CLOSE TRANSACOES-REJEITADAS.
+027300     MOVE WS-QTD-INALTERADOS TO WS-RES-INALTERADOS.
+027400     MOVE WS-QTD-ATUALIZADOS TO WS-RES-ATUALIZADOS.
+027500     MOVE WS-QTD-REJEITADAS TO WS-RES-REJEITADAS.
+027600     DISPLAY WS-LINHA-RESUMO.
+027700 9000-FINALIZAR-EXIT.
+027800     EXIT.
